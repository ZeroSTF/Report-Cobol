@@ -4,11 +4,41 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT EMPLOYEE-FILE ASSIGN TO DYNAMIC WS-EMPLOYEE-FILENAME
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EMPLOYEE-STATUS.
     SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
     SELECT CONFIG-FILE ASSIGN TO "config.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+    SELECT SORTED-EMPLOYEE-FILE ASSIGN TO "SORTOUT.TMP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SORTOUT-STATUS.
+    SELECT DEPT-HISTORY-FILE ASSIGN TO "DEPTHIST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DEPTHIST-STATUS.
+    SELECT EMPLOYEE-TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+    SELECT NEW-EMPLOYEE-FILE ASSIGN TO DYNAMIC WS-NEW-EMPLOYEE-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NEWEMP-STATUS.
+    SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-STATUS.
+    SELECT DEPT-BUDGET-FILE ASSIGN TO "DEPTBUDG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BUDGET-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+    SELECT GL-MAPPING-FILE ASSIGN TO "GLMAP.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GLMAP-STATUS.
+    SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GLEXTRACT-STATUS.
 DATA DIVISION.
 FILE SECTION.
 FD EMPLOYEE-FILE.
@@ -25,10 +55,88 @@ FD CONFIG-FILE.
 01 CONFIG-RECORD.
     05 CONFIG-KEY          PIC X(20).
     05 CONFIG-VALUE        PIC X(50).
+SD SORT-WORK-FILE.
+01 SORT-RECORD.
+    05 SRT-EMP-ID          PIC 9(5).
+    05 SRT-EMP-NAME        PIC X(30).
+    05 SRT-EMP-POSITION    PIC X(20).
+    05 SRT-EMP-SALARY      PIC 9(7)V99.
+    05 SRT-EMP-DEPARTMENT  PIC X(20).
+    05 SRT-EMP-HIRE-DATE   PIC X(10).
+FD SORTED-EMPLOYEE-FILE.
+01 SORTED-EMPLOYEE-RECORD.
+    05 RPT-EMP-ID          PIC 9(5).
+    05 RPT-EMP-NAME        PIC X(30).
+    05 RPT-EMP-POSITION    PIC X(20).
+    05 RPT-EMP-SALARY      PIC 9(7)V99.
+    05 RPT-EMP-DEPARTMENT  PIC X(20).
+    05 RPT-EMP-HIRE-DATE   PIC X(10).
+FD DEPT-HISTORY-FILE.
+01 DEPT-HISTORY-RECORD.
+    05 HIST-RUN-DATE       PIC X(10).
+    05 HIST-DEPT-NAME      PIC X(20).
+    05 HIST-DEPT-COUNT     PIC 9(5).
+    05 HIST-DEPT-SALARY    PIC 9(11)V99.
+FD EMPLOYEE-TRANSACTION-FILE.
+01 EMPLOYEE-TRANSACTION-RECORD.
+    05 TXN-CODE             PIC X(01).
+    05 TXN-EMP-ID           PIC 9(5).
+    05 TXN-EMP-NAME         PIC X(30).
+    05 TXN-EMP-POSITION     PIC X(20).
+    05 TXN-EMP-SALARY       PIC 9(7)V99.
+    05 TXN-EMP-DEPARTMENT   PIC X(20).
+    05 TXN-EMP-HIRE-DATE    PIC X(10).
+FD NEW-EMPLOYEE-FILE.
+01 NEW-EMPLOYEE-RECORD.
+    05 NEW-EMP-ID           PIC 9(5).
+    05 NEW-EMP-NAME         PIC X(30).
+    05 NEW-EMP-POSITION     PIC X(20).
+    05 NEW-EMP-SALARY       PIC 9(7)V99.
+    05 NEW-EMP-DEPARTMENT   PIC X(20).
+    05 NEW-EMP-HIRE-DATE    PIC X(10).
+FD EXCEPTION-FILE.
+01 EXCEPTION-RECORD.
+    05 EXC-EMP-ID           PIC 9(5).
+    05 EXC-FIELD            PIC X(20).
+    05 EXC-ERROR-TEXT       PIC X(50).
+FD DEPT-BUDGET-FILE.
+01 DEPT-BUDGET-RECORD.
+    05 BUDG-DEPT-NAME       PIC X(20).
+    05 BUDG-CEILING         PIC 9(11)V99.
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    05 CHKPT-LAST-EMP-ID       PIC 9(5).
+    05 CHKPT-RECORDS-READ      PIC 9(5).
+    05 CHKPT-EMPLOYEE-COUNT    PIC 9(5).
+    05 CHKPT-TOTAL-SALARY      PIC 9(11)V99.
+    05 CHKPT-HIGHEST-SALARY    PIC 9(7)V99.
+    05 CHKPT-LOWEST-SALARY     PIC 9(7)V99.
+    05 CHKPT-RECORDS-ACCEPTED  PIC 9(5).
+    05 CHKPT-RECORDS-REJECTED  PIC 9(5).
+    05 CHKPT-DEPT-ENTRIES OCCURS 20 TIMES.
+        10 CHKPT-DEPT-NAME     PIC X(20).
+        10 CHKPT-DEPT-COUNT    PIC 9(5).
+        10 CHKPT-DEPT-SALARY   PIC 9(11)V99.
+    05 CHKPT-STAT-COUNT        PIC 9(5).
+    05 CHKPT-SALARY OCCURS 1 TO 1000 TIMES
+                     DEPENDING ON CHKPT-STAT-COUNT
+                     PIC 9(7)V99.
+FD GL-MAPPING-FILE.
+01 GL-MAPPING-RECORD.
+    05 GLMAP-DEPT-NAME     PIC X(20).
+    05 GLMAP-ACCOUNT       PIC X(10).
+FD GL-EXTRACT-FILE.
+01 GL-EXTRACT-RECORD.
+    05 GLX-ACCOUNT         PIC X(10).
+    05 GLX-PERIOD          PIC X(07).
+    05 GLX-TOTAL-SALARY    PIC 9(11)V99.
 WORKING-STORAGE SECTION.
 01 WS-EOF                  PIC X VALUE 'N'.
+01 WS-EMPLOYEE-STATUS      PIC XX VALUE SPACES.
+01 WS-REPORT-STATUS        PIC XX VALUE SPACES.
 01 WS-EMPLOYEE-FILENAME    PIC X(50).
 01 WS-REPORT-FILENAME      PIC X(50).
+01 WS-OUTPUT-FORMAT        PIC X(5) VALUE "FIXED".
 01 WS-TOTAL-SALARY         PIC 9(11)V99 VALUE 0.
 01 WS-EMPLOYEE-COUNT       PIC 9(5) VALUE 0.
 01 WS-AVG-SALARY           PIC 9(7)V99.
@@ -38,7 +146,7 @@ WORKING-STORAGE SECTION.
 01 WS-SALARY-STDEV         PIC 9(7)V99.
 01 WS-DEPARTMENT-TOTALS.
     05 WS-DEPT OCCURS 20 TIMES INDEXED BY WS-DEPT-IDX.
-        10 WS-DEPT-NAME    PIC X(20).
+        10 WS-DEPT-NAME    PIC X(20) VALUE SPACES.
         10 WS-DEPT-COUNT   PIC 9(5) VALUE 0.
         10 WS-DEPT-SALARY  PIC 9(11)V99 VALUE 0.
 01 WS-CURRENT-DATE.
@@ -46,34 +154,132 @@ WORKING-STORAGE SECTION.
     05 WS-MONTH            PIC 99.
     05 WS-DAY              PIC 99.
 01 WS-HEADING.
-    05 FILLER              PIC X(20) VALUE "EMPLOYEE REPORT AS OF".
+    05 FILLER              PIC X(21) VALUE "EMPLOYEE REPORT AS OF".
     05 WS-HEADING-DATE     PIC X(10).
 01 WS-ERROR-MESSAGE        PIC X(50).
+01 WS-STAT-COUNT           PIC 9(5) VALUE 0.
 01 WS-SALARY-ARRAY.
-    05 WS-SALARY OCCURS 1000 TIMES INDEXED BY WS-SALARY-IDX
+    05 WS-SALARY OCCURS 1 TO 1000 TIMES
+                           DEPENDING ON WS-STAT-COUNT
+                           ASCENDING KEY IS WS-SALARY
+                           INDEXED BY WS-SALARY-IDX
                            PIC 9(7)V99.
-01 WS-TEMP-SALARY          PIC 9(7)V99.
 01 WS-SORT-OPTION          PIC 9.
 01 WS-VALID-DATE           PIC 9 VALUE 0.
 01 WS-CONFIG-EOF           PIC X VALUE 'N'.
 01 WS-MAX-SALARY           PIC 9(7)V99.
 01 WS-MIN-SALARY           PIC 9(7)V99.
+01 WS-SALARY-VARIANCE-SUM  PIC 9(15)V99 VALUE 0.
+01 WS-CFG-EMPLOYEE-FILE    PIC X(50) VALUE SPACES.
+01 WS-CFG-REPORT-FILE      PIC X(50) VALUE SPACES.
+01 WS-CFG-SORT-OPTION      PIC X(01) VALUE SPACES.
+01 WS-BATCH-MODE           PIC X VALUE 'N'.
+01 WS-SORT-EOF             PIC X VALUE 'N'.
+01 WS-SORTOUT-STATUS       PIC XX VALUE SPACES.
+01 WS-DEPTHIST-STATUS      PIC XX VALUE SPACES.
+01 WS-DEPT-PERCENT         PIC 9(3)V99 VALUE 0.
+01 WS-DEPT-PERCENT-EDIT    PIC ZZ9.99.
+01 WS-RUN-MODE             PIC X(11) VALUE "REPORT".
+01 WS-CFG-RUN-MODE         PIC X(11) VALUE SPACES.
+01 WS-NEW-EMPLOYEE-FILENAME PIC X(50).
+01 WS-TRANS-STATUS         PIC XX VALUE SPACES.
+01 WS-NEWEMP-STATUS        PIC XX VALUE SPACES.
+01 WS-TRANS-EOF            PIC X VALUE 'N'.
+01 WS-TXN-TABLE-CONTROL.
+    05 WS-TXN-COUNT         PIC 9(5) VALUE 0.
+    05 WS-TXN-TABLE OCCURS 1000 TIMES INDEXED BY WS-TXN-IDX.
+        10 TBL-TXN-CODE          PIC X(01).
+        10 TBL-TXN-EMP-ID        PIC 9(5).
+        10 TBL-TXN-EMP-NAME      PIC X(30).
+        10 TBL-TXN-EMP-POSITION  PIC X(20).
+        10 TBL-TXN-EMP-SALARY    PIC 9(7)V99.
+        10 TBL-TXN-EMP-DEPARTMENT PIC X(20).
+        10 TBL-TXN-EMP-HIRE-DATE PIC X(10).
+        10 TBL-TXN-APPLIED       PIC X(01) VALUE 'N'.
+01 WS-MATCH-IDX             PIC 9(5) VALUE 0.
+01 WS-MAINT-ADDED           PIC 9(5) VALUE 0.
+01 WS-MAINT-CHANGED         PIC 9(5) VALUE 0.
+01 WS-MAINT-DELETED         PIC 9(5) VALUE 0.
+01 WS-MAINT-UNCHANGED       PIC 9(5) VALUE 0.
+01 WS-MAINT-UNMATCHED       PIC 9(5) VALUE 0.
+01 WS-MAINT-DUPLICATE-ADD   PIC 9(5) VALUE 0.
+01 WS-TXN-OVERFLOW          PIC X VALUE 'N'.
+01 WS-TXN-OVERFLOW-COUNT    PIC 9(5) VALUE 0.
+01 WS-ERROR-FIELD           PIC X(20) VALUE SPACES.
+01 WS-EXCEPTION-STATUS      PIC XX VALUE SPACES.
+01 WS-RECORDS-READ          PIC 9(5) VALUE 0.
+01 WS-RECORDS-ACCEPTED      PIC 9(5) VALUE 0.
+01 WS-RECORDS-REJECTED      PIC 9(5) VALUE 0.
+01 WS-BUDGET-STATUS         PIC XX VALUE SPACES.
+01 WS-BUDGET-EOF            PIC X VALUE 'N'.
+01 WS-BUDGET-TABLE-CONTROL.
+    05 WS-BUDGET-COUNT       PIC 9(5) VALUE 0.
+    05 WS-BUDGET-ENTRY OCCURS 20 TIMES INDEXED BY WS-BUDGET-IDX.
+        10 WS-BUDGET-DEPT-NAME PIC X(20) VALUE SPACES.
+        10 WS-BUDGET-CEILING   PIC 9(11)V99 VALUE 0.
+01 WS-BUDGET-MATCH-IDX      PIC 9(5) VALUE 0.
+01 WS-BUDGET-OVERFLOW       PIC X VALUE 'N'.
+01 WS-BUDGET-OVERFLOW-COUNT PIC 9(5) VALUE 0.
+01 WS-BUDGET-VARIANCE       PIC 9(11)V99 VALUE 0.
+01 WS-BUDGET-VARIANCE-EDIT  PIC ZZZZZZZZZZ9.99.
+01 WS-BUDGET-FLAG           PIC X(40) VALUE SPACES.
+01 WS-SALARY-EDIT           PIC ZZZZZZ9.99.
+01 WS-DEPT-SALARY-EDIT      PIC ZZZZZZZZZZ9.99.
+01 WS-HIRE-YEAR              PIC 9(4).
+01 WS-HIRE-MONTH             PIC 99.
+01 WS-HIRE-DAY               PIC 99.
+01 WS-DAYS-IN-MONTH          PIC 99 VALUE 0.
+01 WS-LEAP-YEAR              PIC X VALUE 'N'.
+01 WS-YEARS-OF-SERVICE       PIC 9(3) VALUE 0.
+01 WS-SALARY-OVERFLOW        PIC X VALUE 'N'.
+01 WS-OVERFLOW-COUNT         PIC 9(5) VALUE 0.
+01 WS-CHECKPOINT-STATUS      PIC XX VALUE SPACES.
+01 WS-CHECKPOINT-INTERVAL    PIC 9(5) VALUE 100.
+01 WS-CFG-CHECKPOINT-INT     PIC X(50) VALUE SPACES.
+01 WS-RESTART-MODE           PIC X VALUE 'N'.
+01 WS-CFG-RESTART            PIC X(50) VALUE SPACES.
+01 WS-SKIP-COUNT             PIC 9(5) VALUE 0.
+01 WS-CHKPT-LAST-EMP-ID      PIC 9(5) VALUE 0.
+01 WS-SKIP-IDX               PIC 9(5) VALUE 0.
+01 WS-GLMAP-STATUS           PIC XX VALUE SPACES.
+01 WS-GLMAP-EOF              PIC X VALUE 'N'.
+01 WS-GLEXTRACT-STATUS       PIC XX VALUE SPACES.
+01 WS-GLMAP-TABLE-CONTROL.
+    05 WS-GLMAP-COUNT         PIC 9(5) VALUE 0.
+    05 WS-GLMAP-ENTRY OCCURS 20 TIMES INDEXED BY WS-GLMAP-IDX.
+        10 WS-GLMAP-DEPT-NAME PIC X(20) VALUE SPACES.
+        10 WS-GLMAP-ACCOUNT   PIC X(10) VALUE SPACES.
+01 WS-GLMAP-MATCH-IDX        PIC 9(5) VALUE 0.
+01 WS-GLMAP-OVERFLOW         PIC X VALUE 'N'.
+01 WS-GLMAP-OVERFLOW-COUNT   PIC 9(5) VALUE 0.
+01 WS-GL-ACCOUNT             PIC X(10) VALUE SPACES.
+01 WS-GL-PERIOD              PIC X(07) VALUE SPACES.
 
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
     PERFORM INITIALIZE-PROGRAM
+    EVALUATE WS-RUN-MODE
+        WHEN "MAINTENANCE"
+            PERFORM RUN-MAINTENANCE-MODE
+        WHEN OTHER
+            PERFORM RUN-REPORT-MODE
+    END-EVALUATE
+    STOP RUN.
+
+RUN-REPORT-MODE.
     PERFORM OPEN-FILES
     PERFORM INITIALIZE-REPORT
-    PERFORM PROCESS-RECORDS UNTIL WS-EOF = 'Y'
-    PERFORM SORT-EMPLOYEES
+    PERFORM SORT-EMPLOYEE-RECORDS
+    PERFORM WRITE-SORTED-DETAILS UNTIL WS-SORT-EOF = 'Y'
     PERFORM CALCULATE-STATISTICS
     PERFORM WRITE-REPORT
-    PERFORM CLOSE-FILES
-    STOP RUN.
+    PERFORM CLOSE-FILES.
 
 INITIALIZE-PROGRAM.
     PERFORM READ-CONFIG
-    PERFORM GET-USER-INPUT.
+    IF WS-BATCH-MODE NOT = 'Y' AND WS-RUN-MODE NOT = "MAINTENANCE"
+        PERFORM GET-USER-INPUT
+    END-IF.
 
 READ-CONFIG.
     OPEN INPUT CONFIG-FILE
@@ -87,9 +293,43 @@ READ-CONFIG.
                         MOVE CONFIG-VALUE TO WS-MAX-SALARY
                     WHEN "MIN_SALARY"
                         MOVE CONFIG-VALUE TO WS-MIN-SALARY
+                    WHEN "OUTPUT_FORMAT"
+                        MOVE FUNCTION UPPER-CASE(CONFIG-VALUE)
+                            TO WS-OUTPUT-FORMAT
+                    WHEN "EMPLOYEE_FILE"
+                        MOVE CONFIG-VALUE TO WS-CFG-EMPLOYEE-FILE
+                    WHEN "REPORT_FILE"
+                        MOVE CONFIG-VALUE TO WS-CFG-REPORT-FILE
+                    WHEN "SORT_OPTION"
+                        MOVE CONFIG-VALUE TO WS-CFG-SORT-OPTION
+                    WHEN "RUN_MODE"
+                        MOVE CONFIG-VALUE TO WS-CFG-RUN-MODE
+                    WHEN "CHECKPOINT_INTERVAL"
+                        MOVE CONFIG-VALUE TO WS-CFG-CHECKPOINT-INT
+                    WHEN "RESTART"
+                        MOVE CONFIG-VALUE TO WS-CFG-RESTART
                 END-EVALUATE
     END-PERFORM
-    CLOSE CONFIG-FILE.
+    CLOSE CONFIG-FILE
+    IF WS-CFG-RUN-MODE NOT = SPACES
+        MOVE FUNCTION UPPER-CASE(WS-CFG-RUN-MODE) TO WS-RUN-MODE
+    END-IF
+    IF WS-CFG-CHECKPOINT-INT NOT = SPACES
+        MOVE WS-CFG-CHECKPOINT-INT TO WS-CHECKPOINT-INTERVAL
+    END-IF
+    IF WS-CFG-RESTART NOT = SPACES
+        MOVE FUNCTION UPPER-CASE(WS-CFG-RESTART) TO WS-RESTART-MODE
+    END-IF
+    IF WS-CFG-EMPLOYEE-FILE NOT = SPACES
+        MOVE WS-CFG-EMPLOYEE-FILE TO WS-EMPLOYEE-FILENAME
+    END-IF
+    IF WS-CFG-EMPLOYEE-FILE NOT = SPACES AND
+       WS-CFG-REPORT-FILE NOT = SPACES AND
+       WS-CFG-SORT-OPTION NOT = SPACES
+        MOVE 'Y' TO WS-BATCH-MODE
+        MOVE WS-CFG-REPORT-FILE TO WS-REPORT-FILENAME
+        MOVE WS-CFG-SORT-OPTION TO WS-SORT-OPTION
+    END-IF.
 
 GET-USER-INPUT.
     DISPLAY "Enter employee file name: "
@@ -105,53 +345,342 @@ GET-SORT-OPTION.
         DISPLAY "Invalid option. Please enter 1, 2, or 3."
         GO TO GET-SORT-OPTION.
 
+RUN-MAINTENANCE-MODE.
+    PERFORM DERIVE-NEW-EMPLOYEE-FILENAME
+    PERFORM LOAD-TRANSACTIONS
+    PERFORM APPLY-TRANSACTIONS
+    PERFORM WRITE-MAINTENANCE-SUMMARY.
+
+DERIVE-NEW-EMPLOYEE-FILENAME.
+    MOVE SPACES TO WS-NEW-EMPLOYEE-FILENAME
+    STRING FUNCTION TRIM(WS-EMPLOYEE-FILENAME) ".NEW"
+        DELIMITED BY SIZE INTO WS-NEW-EMPLOYEE-FILENAME.
+
+LOAD-TRANSACTIONS.
+    OPEN INPUT EMPLOYEE-TRANSACTION-FILE
+    IF NOT WS-TRANS-STATUS = "00"
+        MOVE "Error opening transaction file" TO WS-ERROR-MESSAGE
+        PERFORM DISPLAY-ERROR
+    ELSE
+        PERFORM READ-TRANSACTION-RECORDS UNTIL WS-TRANS-EOF = 'Y'
+        CLOSE EMPLOYEE-TRANSACTION-FILE
+    END-IF.
+
+READ-TRANSACTION-RECORDS.
+    READ EMPLOYEE-TRANSACTION-FILE
+        AT END
+            MOVE 'Y' TO WS-TRANS-EOF
+        NOT AT END
+            PERFORM STORE-TRANSACTION-RECORD.
+
+STORE-TRANSACTION-RECORD.
+    IF WS-TXN-COUNT < 1000
+        ADD 1 TO WS-TXN-COUNT
+        MOVE TXN-CODE TO TBL-TXN-CODE(WS-TXN-COUNT)
+        MOVE TXN-EMP-ID TO TBL-TXN-EMP-ID(WS-TXN-COUNT)
+        MOVE TXN-EMP-NAME TO TBL-TXN-EMP-NAME(WS-TXN-COUNT)
+        MOVE TXN-EMP-POSITION TO TBL-TXN-EMP-POSITION(WS-TXN-COUNT)
+        MOVE TXN-EMP-SALARY TO TBL-TXN-EMP-SALARY(WS-TXN-COUNT)
+        MOVE TXN-EMP-DEPARTMENT TO TBL-TXN-EMP-DEPARTMENT(WS-TXN-COUNT)
+        MOVE TXN-EMP-HIRE-DATE TO TBL-TXN-EMP-HIRE-DATE(WS-TXN-COUNT)
+    ELSE
+        MOVE 'Y' TO WS-TXN-OVERFLOW
+        ADD 1 TO WS-TXN-OVERFLOW-COUNT
+    END-IF.
+
+APPLY-TRANSACTIONS.
+    OPEN INPUT EMPLOYEE-FILE
+    IF NOT WS-EMPLOYEE-STATUS = "00"
+        MOVE "Error opening employee file" TO WS-ERROR-MESSAGE
+        PERFORM DISPLAY-ERROR
+    ELSE
+        OPEN OUTPUT NEW-EMPLOYEE-FILE
+        IF NOT WS-NEWEMP-STATUS = "00"
+            MOVE "Error opening new employee file" TO WS-ERROR-MESSAGE
+            PERFORM DISPLAY-ERROR
+        ELSE
+            PERFORM APPLY-OLD-MASTER-RECORDS UNTIL WS-EOF = 'Y'
+            PERFORM WRITE-UNMATCHED-ADD-RECORDS
+            PERFORM COUNT-UNMATCHED-CHANGE-DELETES
+            CLOSE NEW-EMPLOYEE-FILE
+        END-IF
+        CLOSE EMPLOYEE-FILE
+    END-IF.
+
+APPLY-OLD-MASTER-RECORDS.
+    READ EMPLOYEE-FILE
+        AT END
+            MOVE 'Y' TO WS-EOF
+        NOT AT END
+            PERFORM APPLY-TRANSACTION-TO-RECORD.
+
+APPLY-TRANSACTION-TO-RECORD.
+    PERFORM FIND-TRANSACTION-FOR-EMPLOYEE
+    IF WS-MATCH-IDX = 0
+        PERFORM WRITE-UNCHANGED-MASTER-RECORD
+        ADD 1 TO WS-MAINT-UNCHANGED
+    ELSE
+        MOVE 'Y' TO TBL-TXN-APPLIED(WS-MATCH-IDX)
+        EVALUATE TBL-TXN-CODE(WS-MATCH-IDX)
+            WHEN "D"
+                ADD 1 TO WS-MAINT-DELETED
+            WHEN "C"
+                PERFORM WRITE-CHANGED-MASTER-RECORD
+                ADD 1 TO WS-MAINT-CHANGED
+            WHEN "A"
+                DISPLAY "*** WARNING: Add transaction for EMP-ID "
+                    EMP-ID " ignored - employee already exists ***"
+                PERFORM WRITE-UNCHANGED-MASTER-RECORD
+                ADD 1 TO WS-MAINT-DUPLICATE-ADD
+            WHEN OTHER
+                PERFORM WRITE-UNCHANGED-MASTER-RECORD
+                ADD 1 TO WS-MAINT-UNCHANGED
+        END-EVALUATE
+    END-IF.
+
+FIND-TRANSACTION-FOR-EMPLOYEE.
+    MOVE 0 TO WS-MATCH-IDX
+    PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
+        UNTIL WS-TXN-IDX > WS-TXN-COUNT OR WS-MATCH-IDX NOT = 0
+        IF TBL-TXN-EMP-ID(WS-TXN-IDX) = EMP-ID
+            MOVE WS-TXN-IDX TO WS-MATCH-IDX
+        END-IF
+    END-PERFORM.
+
+WRITE-UNCHANGED-MASTER-RECORD.
+    MOVE EMP-ID TO NEW-EMP-ID
+    MOVE EMP-NAME TO NEW-EMP-NAME
+    MOVE EMP-POSITION TO NEW-EMP-POSITION
+    MOVE EMP-SALARY TO NEW-EMP-SALARY
+    MOVE EMP-DEPARTMENT TO NEW-EMP-DEPARTMENT
+    MOVE EMP-HIRE-DATE TO NEW-EMP-HIRE-DATE
+    WRITE NEW-EMPLOYEE-RECORD.
+
+WRITE-CHANGED-MASTER-RECORD.
+    MOVE TBL-TXN-EMP-ID(WS-MATCH-IDX) TO NEW-EMP-ID
+    MOVE TBL-TXN-EMP-NAME(WS-MATCH-IDX) TO NEW-EMP-NAME
+    MOVE TBL-TXN-EMP-POSITION(WS-MATCH-IDX) TO NEW-EMP-POSITION
+    MOVE TBL-TXN-EMP-SALARY(WS-MATCH-IDX) TO NEW-EMP-SALARY
+    MOVE TBL-TXN-EMP-DEPARTMENT(WS-MATCH-IDX) TO NEW-EMP-DEPARTMENT
+    MOVE TBL-TXN-EMP-HIRE-DATE(WS-MATCH-IDX) TO NEW-EMP-HIRE-DATE
+    WRITE NEW-EMPLOYEE-RECORD.
+
+WRITE-UNMATCHED-ADD-RECORDS.
+    PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
+        UNTIL WS-TXN-IDX > WS-TXN-COUNT
+        IF TBL-TXN-CODE(WS-TXN-IDX) = "A" AND
+           TBL-TXN-APPLIED(WS-TXN-IDX) = 'N'
+            MOVE TBL-TXN-EMP-ID(WS-TXN-IDX) TO NEW-EMP-ID
+            MOVE TBL-TXN-EMP-NAME(WS-TXN-IDX) TO NEW-EMP-NAME
+            MOVE TBL-TXN-EMP-POSITION(WS-TXN-IDX) TO NEW-EMP-POSITION
+            MOVE TBL-TXN-EMP-SALARY(WS-TXN-IDX) TO NEW-EMP-SALARY
+            MOVE TBL-TXN-EMP-DEPARTMENT(WS-TXN-IDX) TO NEW-EMP-DEPARTMENT
+            MOVE TBL-TXN-EMP-HIRE-DATE(WS-TXN-IDX) TO NEW-EMP-HIRE-DATE
+            WRITE NEW-EMPLOYEE-RECORD
+            ADD 1 TO WS-MAINT-ADDED
+        END-IF
+    END-PERFORM.
+
+COUNT-UNMATCHED-CHANGE-DELETES.
+    PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
+        UNTIL WS-TXN-IDX > WS-TXN-COUNT
+        IF TBL-TXN-CODE(WS-TXN-IDX) NOT = "A" AND
+           TBL-TXN-APPLIED(WS-TXN-IDX) = 'N'
+            ADD 1 TO WS-MAINT-UNMATCHED
+        END-IF
+    END-PERFORM.
+
+WRITE-MAINTENANCE-SUMMARY.
+    DISPLAY "MAINTENANCE RUN COMPLETE"
+    DISPLAY "Records Added: " WS-MAINT-ADDED
+    DISPLAY "Records Changed: " WS-MAINT-CHANGED
+    DISPLAY "Records Deleted: " WS-MAINT-DELETED
+    DISPLAY "Records Unchanged: " WS-MAINT-UNCHANGED
+    DISPLAY "New employee master written to: "
+        FUNCTION TRIM(WS-NEW-EMPLOYEE-FILENAME)
+    IF WS-TXN-OVERFLOW = 'Y'
+        DISPLAY "*** WARNING: " WS-TXN-OVERFLOW-COUNT
+            " transaction(s) exceeded table capacity of 1000 and "
+            "were not applied ***"
+    END-IF
+    IF WS-MAINT-UNMATCHED NOT = 0
+        DISPLAY "*** WARNING: " WS-MAINT-UNMATCHED
+            " change/delete transaction(s) had no matching employee "
+            "record and were not applied ***"
+    END-IF
+    IF WS-MAINT-DUPLICATE-ADD NOT = 0
+        DISPLAY "*** WARNING: " WS-MAINT-DUPLICATE-ADD
+            " add transaction(s) matched an existing employee and "
+            "were not applied as adds ***"
+    END-IF.
+
 OPEN-FILES.
     OPEN INPUT EMPLOYEE-FILE
-    IF NOT FILE-STATUS = "00"
+    IF NOT WS-EMPLOYEE-STATUS = "00"
         MOVE "Error opening employee file" TO WS-ERROR-MESSAGE
         PERFORM DISPLAY-ERROR
     END-IF
     OPEN OUTPUT REPORT-FILE
-    IF NOT FILE-STATUS = "00"
+    IF NOT WS-REPORT-STATUS = "00"
         MOVE "Error opening report file" TO WS-ERROR-MESSAGE
         PERFORM DISPLAY-ERROR
+    END-IF
+    OPEN OUTPUT EXCEPTION-FILE
+    IF NOT WS-EXCEPTION-STATUS = "00"
+        MOVE "Error opening exception file" TO WS-ERROR-MESSAGE
+        PERFORM DISPLAY-ERROR
+    END-IF
+    PERFORM LOAD-DEPARTMENT-BUDGETS
+    PERFORM LOAD-GL-MAPPING.
+
+LOAD-GL-MAPPING.
+    OPEN INPUT GL-MAPPING-FILE
+    IF WS-GLMAP-STATUS = "00"
+        PERFORM READ-GLMAP-RECORDS UNTIL WS-GLMAP-EOF = 'Y'
+        CLOSE GL-MAPPING-FILE
+    END-IF.
+
+READ-GLMAP-RECORDS.
+    READ GL-MAPPING-FILE
+        AT END
+            MOVE 'Y' TO WS-GLMAP-EOF
+        NOT AT END
+            PERFORM STORE-GLMAP-RECORD.
+
+STORE-GLMAP-RECORD.
+    IF WS-GLMAP-COUNT < 20
+        ADD 1 TO WS-GLMAP-COUNT
+        MOVE GLMAP-DEPT-NAME TO WS-GLMAP-DEPT-NAME(WS-GLMAP-COUNT)
+        MOVE GLMAP-ACCOUNT TO WS-GLMAP-ACCOUNT(WS-GLMAP-COUNT)
+    ELSE
+        MOVE 'Y' TO WS-GLMAP-OVERFLOW
+        ADD 1 TO WS-GLMAP-OVERFLOW-COUNT
+    END-IF.
+
+LOAD-DEPARTMENT-BUDGETS.
+    OPEN INPUT DEPT-BUDGET-FILE
+    IF WS-BUDGET-STATUS = "00"
+        PERFORM READ-BUDGET-RECORDS UNTIL WS-BUDGET-EOF = 'Y'
+        CLOSE DEPT-BUDGET-FILE
+    END-IF.
+
+READ-BUDGET-RECORDS.
+    READ DEPT-BUDGET-FILE
+        AT END
+            MOVE 'Y' TO WS-BUDGET-EOF
+        NOT AT END
+            PERFORM STORE-BUDGET-RECORD.
+
+STORE-BUDGET-RECORD.
+    IF WS-BUDGET-COUNT < 20
+        ADD 1 TO WS-BUDGET-COUNT
+        MOVE BUDG-DEPT-NAME TO WS-BUDGET-DEPT-NAME(WS-BUDGET-COUNT)
+        MOVE BUDG-CEILING TO WS-BUDGET-CEILING(WS-BUDGET-COUNT)
+    ELSE
+        MOVE 'Y' TO WS-BUDGET-OVERFLOW
+        ADD 1 TO WS-BUDGET-OVERFLOW-COUNT
     END-IF.
 
 INITIALIZE-REPORT.
     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
     MOVE FUNCTION CONCATENATE(WS-YEAR "-" WS-MONTH "-" WS-DAY)
         TO WS-HEADING-DATE
-    MOVE WS-HEADING TO REPORT-LINE
-    WRITE REPORT-LINE
-    MOVE SPACES TO REPORT-LINE
-    MOVE "ID    NAME                           POSITION             SALARY       DEPARTMENT         HIRE DATE" 
-        TO REPORT-LINE
-    WRITE REPORT-LINE
-    MOVE ALL "-" TO REPORT-LINE
-    WRITE REPORT-LINE.
+    IF WS-OUTPUT-FORMAT = "CSV"
+        MOVE SPACES TO REPORT-LINE
+        STRING '"EMP_ID","EMP_NAME","EMP_POSITION","EMP_SALARY",'
+            '"EMP_DEPARTMENT","EMP_HIRE_DATE","YEARS_OF_SERVICE"'
+            DELIMITED BY SIZE INTO REPORT-LINE
+        WRITE REPORT-LINE
+    ELSE
+        MOVE WS-HEADING TO REPORT-LINE
+        WRITE REPORT-LINE
+        MOVE SPACES TO REPORT-LINE
+        MOVE "ID    NAME                           POSITION             SALARY       DEPARTMENT         HIRE DATE YRS SVC"
+            TO REPORT-LINE
+        WRITE REPORT-LINE
+        MOVE ALL "-" TO REPORT-LINE
+        WRITE REPORT-LINE
+    END-IF.
 
 PROCESS-RECORDS.
     READ EMPLOYEE-FILE
         AT END
             MOVE 'Y' TO WS-EOF
         NOT AT END
+            ADD 1 TO WS-RECORDS-READ
             PERFORM VALIDATE-RECORD
             IF WS-ERROR-MESSAGE = SPACES
+                ADD 1 TO WS-RECORDS-ACCEPTED
                 PERFORM CALCULATE-TOTALS
-                PERFORM WRITE-EMPLOYEE-DETAILS
+                PERFORM RELEASE-SORT-RECORD
             ELSE
+                ADD 1 TO WS-RECORDS-REJECTED
                 PERFORM DISPLAY-ERROR
-            END-IF.
+                PERFORM WRITE-EXCEPTION-RECORD
+            END-IF
+            PERFORM CHECK-CHECKPOINT.
+
+CHECK-CHECKPOINT.
+    IF WS-CHECKPOINT-INTERVAL > 0 AND
+       FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+WRITE-CHECKPOINT.
+    MOVE EMP-ID TO CHKPT-LAST-EMP-ID
+    MOVE WS-RECORDS-READ TO CHKPT-RECORDS-READ
+    MOVE WS-EMPLOYEE-COUNT TO CHKPT-EMPLOYEE-COUNT
+    MOVE WS-TOTAL-SALARY TO CHKPT-TOTAL-SALARY
+    MOVE WS-HIGHEST-SALARY TO CHKPT-HIGHEST-SALARY
+    MOVE WS-LOWEST-SALARY TO CHKPT-LOWEST-SALARY
+    MOVE WS-RECORDS-ACCEPTED TO CHKPT-RECORDS-ACCEPTED
+    MOVE WS-RECORDS-REJECTED TO CHKPT-RECORDS-REJECTED
+    PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1 UNTIL WS-DEPT-IDX > 20
+        MOVE WS-DEPT-NAME(WS-DEPT-IDX) TO CHKPT-DEPT-NAME(WS-DEPT-IDX)
+        MOVE WS-DEPT-COUNT(WS-DEPT-IDX) TO CHKPT-DEPT-COUNT(WS-DEPT-IDX)
+        MOVE WS-DEPT-SALARY(WS-DEPT-IDX) TO CHKPT-DEPT-SALARY(WS-DEPT-IDX)
+    END-PERFORM
+    MOVE WS-STAT-COUNT TO CHKPT-STAT-COUNT
+    PERFORM VARYING WS-SALARY-IDX FROM 1 BY 1 UNTIL WS-SALARY-IDX > WS-STAT-COUNT
+        MOVE WS-SALARY(WS-SALARY-IDX) TO CHKPT-SALARY(WS-SALARY-IDX)
+    END-PERFORM
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF NOT WS-CHECKPOINT-STATUS = "00"
+        MOVE "Error opening checkpoint file" TO WS-ERROR-MESSAGE
+        PERFORM DISPLAY-ERROR
+    ELSE
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+WRITE-EXCEPTION-RECORD.
+    MOVE EMP-ID TO EXC-EMP-ID
+    MOVE WS-ERROR-FIELD TO EXC-FIELD
+    MOVE WS-ERROR-MESSAGE TO EXC-ERROR-TEXT
+    WRITE EXCEPTION-RECORD.
+
+RELEASE-SORT-RECORD.
+    MOVE EMP-ID TO SRT-EMP-ID
+    MOVE EMP-NAME TO SRT-EMP-NAME
+    MOVE EMP-POSITION TO SRT-EMP-POSITION
+    MOVE EMP-SALARY TO SRT-EMP-SALARY
+    MOVE EMP-DEPARTMENT TO SRT-EMP-DEPARTMENT
+    MOVE EMP-HIRE-DATE TO SRT-EMP-HIRE-DATE
+    RELEASE SORT-RECORD.
 
 VALIDATE-RECORD.
     MOVE SPACES TO WS-ERROR-MESSAGE
+    MOVE SPACES TO WS-ERROR-FIELD
     IF EMP-ID = ZEROS
+        MOVE "EMP-ID" TO WS-ERROR-FIELD
         MOVE "Invalid Employee ID" TO WS-ERROR-MESSAGE
     ELSE IF EMP-NAME = SPACES
+        MOVE "EMP-NAME" TO WS-ERROR-FIELD
         MOVE "Invalid Employee Name" TO WS-ERROR-MESSAGE
-    ELSE IF EMP-SALARY = ZEROS OR 
-            EMP-SALARY < WS-MIN-SALARY OR 
+    ELSE IF EMP-SALARY = ZEROS OR
+            EMP-SALARY < WS-MIN-SALARY OR
             EMP-SALARY > WS-MAX-SALARY
+        MOVE "EMP-SALARY" TO WS-ERROR-FIELD
         MOVE "Invalid Employee Salary" TO WS-ERROR-MESSAGE
     ELSE
         PERFORM VALIDATE-HIRE-DATE.
@@ -162,11 +691,45 @@ VALIDATE-HIRE-DATE.
         IF EMP-HIRE-DATE(1:4) IS NUMERIC AND
            EMP-HIRE-DATE(6:2) IS NUMERIC AND
            EMP-HIRE-DATE(9:2) IS NUMERIC
-            MOVE 1 TO WS-VALID-DATE
+            MOVE EMP-HIRE-DATE(1:4) TO WS-HIRE-YEAR
+            MOVE EMP-HIRE-DATE(6:2) TO WS-HIRE-MONTH
+            MOVE EMP-HIRE-DATE(9:2) TO WS-HIRE-DAY
+            IF WS-HIRE-MONTH >= 1 AND WS-HIRE-MONTH <= 12
+                PERFORM DETERMINE-DAYS-IN-MONTH
+                IF WS-HIRE-DAY >= 1 AND WS-HIRE-DAY <= WS-DAYS-IN-MONTH
+                    MOVE 1 TO WS-VALID-DATE
+                END-IF
+            END-IF
+        END-IF
     END-IF
     IF WS-VALID-DATE = 0
+        MOVE "EMP-HIRE-DATE" TO WS-ERROR-FIELD
         MOVE "Invalid Hire Date" TO WS-ERROR-MESSAGE.
 
+DETERMINE-DAYS-IN-MONTH.
+    PERFORM DETERMINE-LEAP-YEAR
+    EVALUATE WS-HIRE-MONTH
+        WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+            MOVE 31 TO WS-DAYS-IN-MONTH
+        WHEN 4 WHEN 6 WHEN 9 WHEN 11
+            MOVE 30 TO WS-DAYS-IN-MONTH
+        WHEN 2
+            IF WS-LEAP-YEAR = 'Y'
+                MOVE 29 TO WS-DAYS-IN-MONTH
+            ELSE
+                MOVE 28 TO WS-DAYS-IN-MONTH
+            END-IF
+    END-EVALUATE.
+
+DETERMINE-LEAP-YEAR.
+    MOVE 'N' TO WS-LEAP-YEAR
+    IF FUNCTION MOD(WS-HIRE-YEAR, 400) = 0
+        MOVE 'Y' TO WS-LEAP-YEAR
+    ELSE IF FUNCTION MOD(WS-HIRE-YEAR, 100) = 0
+        MOVE 'N' TO WS-LEAP-YEAR
+    ELSE IF FUNCTION MOD(WS-HIRE-YEAR, 4) = 0
+        MOVE 'Y' TO WS-LEAP-YEAR.
+
 CALCULATE-TOTALS.
     ADD 1 TO WS-EMPLOYEE-COUNT
     ADD EMP-SALARY TO WS-TOTAL-SALARY
@@ -177,7 +740,13 @@ CALCULATE-TOTALS.
         MOVE EMP-SALARY TO WS-LOWEST-SALARY
     END-IF
     PERFORM UPDATE-DEPARTMENT-TOTALS
-    MOVE EMP-SALARY TO WS-SALARY(WS-EMPLOYEE-COUNT).
+    IF WS-EMPLOYEE-COUNT <= 1000
+        ADD 1 TO WS-STAT-COUNT
+        MOVE EMP-SALARY TO WS-SALARY(WS-STAT-COUNT)
+    ELSE
+        MOVE 'Y' TO WS-SALARY-OVERFLOW
+        ADD 1 TO WS-OVERFLOW-COUNT
+    END-IF.
 
 UPDATE-DEPARTMENT-TOTALS.
     PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1 
@@ -192,50 +761,149 @@ UPDATE-DEPARTMENT-TOTALS.
         ADD EMP-SALARY TO WS-DEPT-SALARY(WS-DEPT-IDX).
 
 WRITE-EMPLOYEE-DETAILS.
-    MOVE SPACES TO REPORT-LINE
-    STRING EMP-ID " " EMP-NAME " " EMP-POSITION " " 
-        EMP-SALARY " " EMP-DEPARTMENT " " EMP-HIRE-DATE
-        DELIMITED BY SIZE INTO REPORT-LINE
-    WRITE REPORT-LINE.
+    PERFORM CALCULATE-YEARS-OF-SERVICE
+    MOVE RPT-EMP-SALARY TO WS-SALARY-EDIT
+    IF WS-OUTPUT-FORMAT = "CSV"
+        MOVE SPACES TO REPORT-LINE
+        STRING '"' RPT-EMP-ID '","' FUNCTION TRIM(RPT-EMP-NAME) '","'
+            FUNCTION TRIM(RPT-EMP-POSITION) '","'
+            FUNCTION TRIM(WS-SALARY-EDIT) '","'
+            FUNCTION TRIM(RPT-EMP-DEPARTMENT) '","' RPT-EMP-HIRE-DATE '","'
+            WS-YEARS-OF-SERVICE '"'
+            DELIMITED BY SIZE INTO REPORT-LINE
+        WRITE REPORT-LINE
+    ELSE
+        MOVE SPACES TO REPORT-LINE
+        STRING RPT-EMP-ID " " RPT-EMP-NAME " " RPT-EMP-POSITION " "
+            WS-SALARY-EDIT " " RPT-EMP-DEPARTMENT " " RPT-EMP-HIRE-DATE " "
+            WS-YEARS-OF-SERVICE
+            DELIMITED BY SIZE INTO REPORT-LINE
+        WRITE REPORT-LINE
+    END-IF.
 
-SORT-EMPLOYEES.
+CALCULATE-YEARS-OF-SERVICE.
+    MOVE RPT-EMP-HIRE-DATE(1:4) TO WS-HIRE-YEAR
+    MOVE RPT-EMP-HIRE-DATE(6:2) TO WS-HIRE-MONTH
+    MOVE RPT-EMP-HIRE-DATE(9:2) TO WS-HIRE-DAY
+    COMPUTE WS-YEARS-OF-SERVICE = WS-YEAR - WS-HIRE-YEAR
+    IF WS-MONTH < WS-HIRE-MONTH
+        SUBTRACT 1 FROM WS-YEARS-OF-SERVICE
+    ELSE IF WS-MONTH = WS-HIRE-MONTH AND WS-DAY < WS-HIRE-DAY
+        SUBTRACT 1 FROM WS-YEARS-OF-SERVICE.
+
+SORT-EMPLOYEE-RECORDS.
     EVALUATE WS-SORT-OPTION
         WHEN 1
-            PERFORM SORT-BY-NAME
-        WHEN 2
-            PERFORM SORT-BY-SALARY
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SRT-EMP-NAME
+                INPUT PROCEDURE IS VALIDATE-AND-RELEASE-RECORDS
+                GIVING SORTED-EMPLOYEE-FILE
         WHEN 3
-            PERFORM SORT-BY-DEPARTMENT.
-
-SORT-BY-SALARY.
-    PERFORM VARYING WS-SALARY-IDX FROM 1 BY 1 
-        UNTIL WS-SALARY-IDX > WS-EMPLOYEE-COUNT - 1
-        PERFORM VARYING WS-DEPT-IDX FROM WS-SALARY-IDX BY 1 
-            UNTIL WS-DEPT-IDX > WS-EMPLOYEE-COUNT
-            IF WS-SALARY(WS-SALARY-IDX) > WS-SALARY(WS-DEPT-IDX)
-                MOVE WS-SALARY(WS-SALARY-IDX) TO WS-TEMP-SALARY
-                MOVE WS-SALARY(WS-DEPT-IDX) TO WS-SALARY(WS-SALARY-IDX)
-                MOVE WS-TEMP-SALARY TO WS-SALARY(WS-DEPT-IDX)
-            END-IF
-        END-PERFORM
-    END-PERFORM.
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SRT-EMP-DEPARTMENT
+                ASCENDING KEY SRT-EMP-NAME
+                INPUT PROCEDURE IS VALIDATE-AND-RELEASE-RECORDS
+                GIVING SORTED-EMPLOYEE-FILE
+        WHEN OTHER
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SRT-EMP-SALARY
+                ASCENDING KEY SRT-EMP-NAME
+                INPUT PROCEDURE IS VALIDATE-AND-RELEASE-RECORDS
+                GIVING SORTED-EMPLOYEE-FILE
+    END-EVALUATE
+    OPEN INPUT SORTED-EMPLOYEE-FILE
+    IF NOT WS-SORTOUT-STATUS = "00"
+        MOVE "Error opening sorted employee file" TO WS-ERROR-MESSAGE
+        PERFORM DISPLAY-ERROR
+    END-IF.
+
+VALIDATE-AND-RELEASE-RECORDS.
+    IF WS-RESTART-MODE = 'Y'
+        PERFORM LOAD-CHECKPOINT
+        PERFORM REPLAY-CHECKPOINTED-RECORDS
+    END-IF
+    PERFORM PROCESS-RECORDS UNTIL WS-EOF = 'Y'.
+
+LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            NOT AT END
+                MOVE CHKPT-LAST-EMP-ID TO WS-CHKPT-LAST-EMP-ID
+                MOVE CHKPT-RECORDS-READ TO WS-SKIP-COUNT
+                MOVE CHKPT-RECORDS-READ TO WS-RECORDS-READ
+                MOVE CHKPT-EMPLOYEE-COUNT TO WS-EMPLOYEE-COUNT
+                MOVE CHKPT-TOTAL-SALARY TO WS-TOTAL-SALARY
+                MOVE CHKPT-HIGHEST-SALARY TO WS-HIGHEST-SALARY
+                MOVE CHKPT-LOWEST-SALARY TO WS-LOWEST-SALARY
+                MOVE CHKPT-RECORDS-ACCEPTED TO WS-RECORDS-ACCEPTED
+                MOVE CHKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1 UNTIL WS-DEPT-IDX > 20
+                    MOVE CHKPT-DEPT-NAME(WS-DEPT-IDX) TO WS-DEPT-NAME(WS-DEPT-IDX)
+                    MOVE CHKPT-DEPT-COUNT(WS-DEPT-IDX) TO WS-DEPT-COUNT(WS-DEPT-IDX)
+                    MOVE CHKPT-DEPT-SALARY(WS-DEPT-IDX) TO WS-DEPT-SALARY(WS-DEPT-IDX)
+                END-PERFORM
+                MOVE CHKPT-STAT-COUNT TO WS-STAT-COUNT
+                PERFORM VARYING WS-SALARY-IDX FROM 1 BY 1
+                    UNTIL WS-SALARY-IDX > WS-STAT-COUNT
+                    MOVE CHKPT-SALARY(WS-SALARY-IDX) TO WS-SALARY(WS-SALARY-IDX)
+                END-PERFORM
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+REPLAY-CHECKPOINTED-RECORDS.
+    PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+        UNTIL WS-SKIP-IDX > WS-SKIP-COUNT OR WS-EOF = 'Y'
+        READ EMPLOYEE-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                PERFORM VALIDATE-RECORD
+                IF WS-ERROR-MESSAGE = SPACES
+                    PERFORM RELEASE-SORT-RECORD
+                ELSE
+                    PERFORM DISPLAY-ERROR
+                    PERFORM WRITE-EXCEPTION-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+    IF WS-SKIP-COUNT > 0 AND WS-EOF NOT = 'Y'
+       AND EMP-ID NOT = WS-CHKPT-LAST-EMP-ID
+        MOVE "Checkpoint position does not match employee file - restart aborted"
+            TO WS-ERROR-MESSAGE
+        PERFORM DISPLAY-ERROR
+        MOVE 'Y' TO WS-EOF
+    END-IF.
+
+WRITE-SORTED-DETAILS.
+    READ SORTED-EMPLOYEE-FILE
+        AT END
+            MOVE 'Y' TO WS-SORT-EOF
+        NOT AT END
+            PERFORM WRITE-EMPLOYEE-DETAILS.
 
 CALCULATE-STATISTICS.
     IF WS-EMPLOYEE-COUNT > 0
-        DIVIDE WS-TOTAL-SALARY BY WS-EMPLOYEE-COUNT 
+        DIVIDE WS-TOTAL-SALARY BY WS-EMPLOYEE-COUNT
             GIVING WS-AVG-SALARY ROUNDED
-        COMPUTE WS-SALARY-IDX = WS-EMPLOYEE-COUNT / 2
+    END-IF
+    IF WS-STAT-COUNT > 0
+        SORT WS-SALARY
+        COMPUTE WS-SALARY-IDX = WS-STAT-COUNT / 2
         MOVE WS-SALARY(WS-SALARY-IDX) TO WS-MEDIAN-SALARY
         PERFORM CALCULATE-STDEV
     END-IF.
 
 CALCULATE-STDEV.
-    COMPUTE WS-SALARY-STDEV = 
-        FUNCTION SQRT(
-            FUNCTION SUM(
-                (WS-SALARY(ALL) - WS-AVG-SALARY) ** 2
-            ) / WS-EMPLOYEE-COUNT
-        ).
+    MOVE 0 TO WS-SALARY-VARIANCE-SUM
+    PERFORM VARYING WS-SALARY-IDX FROM 1 BY 1
+        UNTIL WS-SALARY-IDX > WS-STAT-COUNT
+        COMPUTE WS-SALARY-VARIANCE-SUM = WS-SALARY-VARIANCE-SUM +
+            (WS-SALARY(WS-SALARY-IDX) - WS-AVG-SALARY) ** 2
+    END-PERFORM
+    COMPUTE WS-SALARY-STDEV =
+        FUNCTION SQRT(WS-SALARY-VARIANCE-SUM / WS-STAT-COUNT).
 
 WRITE-REPORT.
     PERFORM WRITE-SUMMARY-STATISTICS
@@ -251,29 +919,73 @@ WRITE-SUMMARY-STATISTICS.
         DELIMITED BY SIZE INTO REPORT-LINE
     WRITE REPORT-LINE
     MOVE SPACES TO REPORT-LINE
-    STRING "Total Salary: $" WS-TOTAL-SALARY
+    MOVE WS-TOTAL-SALARY TO WS-DEPT-SALARY-EDIT
+    STRING "Total Salary: $" FUNCTION TRIM(WS-DEPT-SALARY-EDIT)
+        DELIMITED BY SIZE INTO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE SPACES TO REPORT-LINE
+    MOVE WS-AVG-SALARY TO WS-SALARY-EDIT
+    STRING "Average Salary: $" FUNCTION TRIM(WS-SALARY-EDIT)
+        DELIMITED BY SIZE INTO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE SPACES TO REPORT-LINE
+    MOVE WS-MEDIAN-SALARY TO WS-SALARY-EDIT
+    STRING "Median Salary: $" FUNCTION TRIM(WS-SALARY-EDIT)
+        DELIMITED BY SIZE INTO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE SPACES TO REPORT-LINE
+    MOVE WS-HIGHEST-SALARY TO WS-SALARY-EDIT
+    STRING "Highest Salary: $" FUNCTION TRIM(WS-SALARY-EDIT)
         DELIMITED BY SIZE INTO REPORT-LINE
     WRITE REPORT-LINE
     MOVE SPACES TO REPORT-LINE
-    STRING "Average Salary: $" WS-AVG-SALARY
+    MOVE WS-LOWEST-SALARY TO WS-SALARY-EDIT
+    STRING "Lowest Salary: $" FUNCTION TRIM(WS-SALARY-EDIT)
         DELIMITED BY SIZE INTO REPORT-LINE
     WRITE REPORT-LINE
     MOVE SPACES TO REPORT-LINE
-    STRING "Median Salary: $" WS-MEDIAN-SALARY
+    MOVE WS-SALARY-STDEV TO WS-SALARY-EDIT
+    STRING "Salary Standard Deviation: $" FUNCTION TRIM(WS-SALARY-EDIT)
         DELIMITED BY SIZE INTO REPORT-LINE
     WRITE REPORT-LINE
     MOVE SPACES TO REPORT-LINE
-    STRING "Highest Salary: $" WS-HIGHEST-SALARY
+    WRITE REPORT-LINE
+    MOVE SPACES TO REPORT-LINE
+    STRING "Records Read: " WS-RECORDS-READ
         DELIMITED BY SIZE INTO REPORT-LINE
     WRITE REPORT-LINE
     MOVE SPACES TO REPORT-LINE
-    STRING "Lowest Salary: $" WS-LOWEST-SALARY
+    STRING "Records Accepted: " WS-RECORDS-ACCEPTED
         DELIMITED BY SIZE INTO REPORT-LINE
     WRITE REPORT-LINE
     MOVE SPACES TO REPORT-LINE
-    STRING "Salary Standard Deviation: $" WS-SALARY-STDEV
+    STRING "Records Rejected: " WS-RECORDS-REJECTED
         DELIMITED BY SIZE INTO REPORT-LINE
-    WRITE REPORT-LINE.
+    WRITE REPORT-LINE
+    IF WS-SALARY-OVERFLOW = 'Y'
+        MOVE SPACES TO REPORT-LINE
+        STRING "*** WARNING: " WS-OVERFLOW-COUNT
+            " record(s) exceeded array capacity of 1000 and are "
+            "excluded from median/stdev above ***"
+            DELIMITED BY SIZE INTO REPORT-LINE
+        WRITE REPORT-LINE
+    END-IF
+    IF WS-BUDGET-OVERFLOW = 'Y'
+        MOVE SPACES TO REPORT-LINE
+        STRING "*** WARNING: " WS-BUDGET-OVERFLOW-COUNT
+            " department budget record(s) exceeded table capacity of "
+            "20 and were not loaded ***"
+            DELIMITED BY SIZE INTO REPORT-LINE
+        WRITE REPORT-LINE
+    END-IF
+    IF WS-GLMAP-OVERFLOW = 'Y'
+        MOVE SPACES TO REPORT-LINE
+        STRING "*** WARNING: " WS-GLMAP-OVERFLOW-COUNT
+            " GL mapping record(s) exceeded table capacity of 20 and "
+            "were not loaded ***"
+            DELIMITED BY SIZE INTO REPORT-LINE
+        WRITE REPORT-LINE
+    END-IF.
 
 WRITE-DEPARTMENT-SUMMARY.
     MOVE SPACES TO REPORT-LINE
@@ -282,21 +994,117 @@ WRITE-DEPARTMENT-SUMMARY.
     WRITE REPORT-LINE
     MOVE ALL "-" TO REPORT-LINE
     WRITE REPORT-LINE
+    PERFORM OPEN-DEPT-HISTORY-FILE
+    PERFORM DERIVE-GL-PERIOD
+    OPEN OUTPUT GL-EXTRACT-FILE
+    IF NOT WS-GLEXTRACT-STATUS = "00"
+        MOVE "Error opening GL extract file" TO WS-ERROR-MESSAGE
+        PERFORM DISPLAY-ERROR
+    END-IF
     PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1 UNTIL WS-DEPT-IDX > 20
         IF WS-DEPT-NAME(WS-DEPT-IDX) NOT = SPACES
+            COMPUTE WS-DEPT-PERCENT ROUNDED =
+                (WS-DEPT-SALARY(WS-DEPT-IDX) / WS-TOTAL-SALARY) * 100
+            PERFORM FIND-DEPARTMENT-BUDGET
+            PERFORM BUILD-BUDGET-FLAG
+            MOVE WS-DEPT-SALARY(WS-DEPT-IDX) TO WS-DEPT-SALARY-EDIT
+            MOVE WS-DEPT-PERCENT TO WS-DEPT-PERCENT-EDIT
             MOVE SPACES TO REPORT-LINE
-            STRING WS-DEPT-NAME(WS-DEPT-IDX) ": " 
+            STRING FUNCTION TRIM(WS-DEPT-NAME(WS-DEPT-IDX)) ": "
                 WS-DEPT-COUNT(WS-DEPT-IDX) " employees, Total Salary: $"
-                WS-DEPT-SALARY(WS-DEPT-IDX)
+                FUNCTION TRIM(WS-DEPT-SALARY-EDIT)
                 ", Percentage of total salary: "
-                FUNCTION TRIM(FUNCTION REM(
-                    (WS-DEPT-SALARY(WS-DEPT-IDX) / WS-TOTAL-SALARY * 100), 0.01
-                ))
+                FUNCTION TRIM(WS-DEPT-PERCENT-EDIT)
                 "%"
+                FUNCTION TRIM(WS-BUDGET-FLAG)
                 DELIMITED BY SIZE INTO REPORT-LINE
+                ON OVERFLOW
+                    DISPLAY "WARNING: department summary line truncated for "
+                        FUNCTION TRIM(WS-DEPT-NAME(WS-DEPT-IDX))
+            END-STRING
             WRITE REPORT-LINE
+            PERFORM WRITE-DEPT-HISTORY-RECORD
+            IF WS-GLEXTRACT-STATUS = "00"
+                PERFORM WRITE-GL-EXTRACT-RECORD
+            END-IF
+        END-IF
+    END-PERFORM
+    CLOSE DEPT-HISTORY-FILE
+    IF WS-GLEXTRACT-STATUS = "00"
+        CLOSE GL-EXTRACT-FILE
+    END-IF.
+
+DERIVE-GL-PERIOD.
+    MOVE SPACES TO WS-GL-PERIOD
+    STRING WS-YEAR "-" WS-MONTH
+        DELIMITED BY SIZE INTO WS-GL-PERIOD.
+
+FIND-GL-ACCOUNT.
+    MOVE 0 TO WS-GLMAP-MATCH-IDX
+    PERFORM VARYING WS-GLMAP-IDX FROM 1 BY 1
+        UNTIL WS-GLMAP-IDX > WS-GLMAP-COUNT OR WS-GLMAP-MATCH-IDX NOT = 0
+        IF WS-GLMAP-DEPT-NAME(WS-GLMAP-IDX) = WS-DEPT-NAME(WS-DEPT-IDX)
+            MOVE WS-GLMAP-IDX TO WS-GLMAP-MATCH-IDX
+        END-IF
+    END-PERFORM
+    IF WS-GLMAP-MATCH-IDX NOT = 0
+        MOVE WS-GLMAP-ACCOUNT(WS-GLMAP-MATCH-IDX) TO WS-GL-ACCOUNT
+    ELSE
+        MOVE "UNMAPPED" TO WS-GL-ACCOUNT
+    END-IF.
+
+WRITE-GL-EXTRACT-RECORD.
+    PERFORM FIND-GL-ACCOUNT
+    MOVE WS-GL-ACCOUNT TO GLX-ACCOUNT
+    MOVE WS-GL-PERIOD TO GLX-PERIOD
+    MOVE WS-DEPT-SALARY(WS-DEPT-IDX) TO GLX-TOTAL-SALARY
+    WRITE GL-EXTRACT-RECORD.
+
+FIND-DEPARTMENT-BUDGET.
+    MOVE 0 TO WS-BUDGET-MATCH-IDX
+    PERFORM VARYING WS-BUDGET-IDX FROM 1 BY 1
+        UNTIL WS-BUDGET-IDX > WS-BUDGET-COUNT OR WS-BUDGET-MATCH-IDX NOT = 0
+        IF WS-BUDGET-DEPT-NAME(WS-BUDGET-IDX) = WS-DEPT-NAME(WS-DEPT-IDX)
+            MOVE WS-BUDGET-IDX TO WS-BUDGET-MATCH-IDX
         END-IF
     END-PERFORM.
 
+BUILD-BUDGET-FLAG.
+    MOVE SPACES TO WS-BUDGET-FLAG
+    IF WS-BUDGET-MATCH-IDX NOT = 0
+        IF WS-DEPT-SALARY(WS-DEPT-IDX) > WS-BUDGET-CEILING(WS-BUDGET-MATCH-IDX)
+            COMPUTE WS-BUDGET-VARIANCE = WS-DEPT-SALARY(WS-DEPT-IDX) -
+                WS-BUDGET-CEILING(WS-BUDGET-MATCH-IDX)
+            MOVE WS-BUDGET-VARIANCE TO WS-BUDGET-VARIANCE-EDIT
+            STRING ", OVER BUDGET by $" FUNCTION TRIM(WS-BUDGET-VARIANCE-EDIT)
+                DELIMITED BY SIZE INTO WS-BUDGET-FLAG
+        ELSE
+            COMPUTE WS-BUDGET-VARIANCE = WS-BUDGET-CEILING(WS-BUDGET-MATCH-IDX) -
+                WS-DEPT-SALARY(WS-DEPT-IDX)
+            MOVE WS-BUDGET-VARIANCE TO WS-BUDGET-VARIANCE-EDIT
+            STRING ", UNDER BUDGET by $" FUNCTION TRIM(WS-BUDGET-VARIANCE-EDIT)
+                DELIMITED BY SIZE INTO WS-BUDGET-FLAG
+        END-IF
+    END-IF.
+
+OPEN-DEPT-HISTORY-FILE.
+    OPEN EXTEND DEPT-HISTORY-FILE
+    IF WS-DEPTHIST-STATUS = "35"
+        OPEN OUTPUT DEPT-HISTORY-FILE
+    END-IF.
+
+WRITE-DEPT-HISTORY-RECORD.
+    MOVE WS-HEADING-DATE TO HIST-RUN-DATE
+    MOVE WS-DEPT-NAME(WS-DEPT-IDX) TO HIST-DEPT-NAME
+    MOVE WS-DEPT-COUNT(WS-DEPT-IDX) TO HIST-DEPT-COUNT
+    MOVE WS-DEPT-SALARY(WS-DEPT-IDX) TO HIST-DEPT-SALARY
+    WRITE DEPT-HISTORY-RECORD.
+
+DISPLAY-ERROR.
+    DISPLAY "ERROR: " WS-ERROR-MESSAGE.
+
 CLOSE-FILES.
-    CLOSE
\ No newline at end of file
+    CLOSE EMPLOYEE-FILE
+    CLOSE REPORT-FILE
+    CLOSE SORTED-EMPLOYEE-FILE
+    CLOSE EXCEPTION-FILE.
